@@ -0,0 +1,11 @@
+      *********************************
+      *STOCKITM - STOCK-ITEMS RECORD LAYOUT, SHARED BY ALL
+      *PROGRAMS THAT READ OR MAINTAIN ITEMFILE.
+      *********************************
+       01  STOCK-ITEMS.
+        02 ITEM-NAME PIC X(20).
+        02 ITEM-CODE PIC X(5).
+        02 ITEM-PRICE PIC $Z(5).9(2).
+        02 ITEM-PRICE-X REDEFINES ITEM-PRICE PIC X(9).
+        02 CATEGORY-CODE PIC X(4).
+        02 QUANTITY-ON-HAND PIC 9(5).
