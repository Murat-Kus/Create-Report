@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-INQUIRY.
+      *********************************
+      *AUTHOR. MURAT KUS.
+      *DATE-WRITTEN. 09/08/2026.
+      *REMARKS. ONE-OFF LOOKUP OF A SINGLE STOCK-ITEMS RECORD BY
+      *ITEM-CODE AGAINST THE INDEXED ITEM-FILE, SO A SINGLE PRICE
+      *CAN BE ANSWERED WITHOUT RUNNING THE FULL ADDING-ITEMS REPORT.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO DYNAMIC
+           WS-ITEM-FILE-PATH           *>Built at run time in BUILD-FILE-PATH - see WORKING-STORAGE.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+           COPY STOCKITM.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS PIC X(2).
+       88  WS-FILE-OK VALUE "00".
+       88  WS-RECORD-NOT-FOUND VALUE "23".
+       01  WS-LOOKUP-CODE PIC X(5).
+       01  WS-ANOTHER-LOOKUP PIC X(1) VALUE "Y".
+       88  WS-DO-ANOTHER-LOOKUP VALUE "Y" "y".
+
+       01  WS-FILE-SUFFIX PIC X(10) VALUE SPACE.
+       01  WS-FILE-LOCATION PIC X(60) VALUE SPACE.
+       01  WS-ITEM-FILE-BASE PIC X(54) VALUE
+       "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile".
+       01  WS-ITEM-FILE-PATH PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PERFORM BUILD-FILE-PATH
+       OPEN INPUT ITEM-FILE
+       IF NOT WS-FILE-OK
+           DISPLAY "UNABLE TO OPEN ITEM-FILE - STATUS "
+               WS-FILE-STATUS
+       ELSE
+           PERFORM ITEM-LOOKUP UNTIL NOT WS-DO-ANOTHER-LOOKUP
+           CLOSE ITEM-FILE
+       END-IF.
+           STOP RUN.
+
+           BUILD-FILE-PATH.
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-FILE-SUFFIX FROM ARGUMENT-VALUE
+                   ON EXCEPTION CONTINUE
+               END-ACCEPT
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-FILE-LOCATION FROM ARGUMENT-VALUE
+                   ON EXCEPTION CONTINUE
+               END-ACCEPT
+               IF WS-FILE-LOCATION = SPACE
+                   IF WS-FILE-SUFFIX = SPACE
+                       STRING WS-ITEM-FILE-BASE DELIMITED BY SPACE
+                           ".dat" DELIMITED BY SIZE
+                           INTO WS-ITEM-FILE-PATH
+                   ELSE
+                       STRING WS-ITEM-FILE-BASE DELIMITED BY SPACE
+                           "_" DELIMITED BY SIZE
+                           WS-FILE-SUFFIX DELIMITED BY SPACE
+                           ".dat" DELIMITED BY SIZE
+                           INTO WS-ITEM-FILE-PATH
+                   END-IF
+               ELSE
+                   IF WS-FILE-SUFFIX = SPACE
+                       STRING WS-FILE-LOCATION DELIMITED BY SPACE
+                           "\itemfile" DELIMITED BY SIZE
+                           ".dat" DELIMITED BY SIZE
+                           INTO WS-ITEM-FILE-PATH
+                   ELSE
+                       STRING WS-FILE-LOCATION DELIMITED BY SPACE
+                           "\itemfile" DELIMITED BY SIZE
+                           "_" DELIMITED BY SIZE
+                           WS-FILE-SUFFIX DELIMITED BY SPACE
+                           ".dat" DELIMITED BY SIZE
+                           INTO WS-ITEM-FILE-PATH
+                   END-IF
+               END-IF.
+
+           ITEM-LOOKUP.
+               DISPLAY "ENTER ITEM CODE (BLANK TO EXIT): "
+               ACCEPT WS-LOOKUP-CODE
+               IF WS-LOOKUP-CODE = SPACE
+                   MOVE "N" TO WS-ANOTHER-LOOKUP
+               ELSE
+                   MOVE WS-LOOKUP-CODE TO ITEM-CODE
+                   READ ITEM-FILE
+                       INVALID KEY
+                           IF WS-RECORD-NOT-FOUND
+                               DISPLAY "ITEM CODE " WS-LOOKUP-CODE
+                                   " NOT FOUND ON ITEM-FILE"
+                           ELSE
+                               DISPLAY "ITEM-FILE READ ERROR - STATUS "
+                                   WS-FILE-STATUS
+                           END-IF
+                       NOT INVALID KEY
+                           PERFORM DISPLAY-ITEM
+                   END-READ
+                   DISPLAY "ANOTHER LOOKUP? (Y/N): "
+                   ACCEPT WS-ANOTHER-LOOKUP
+               END-IF.
+
+           DISPLAY-ITEM.
+               DISPLAY "ITEM CODE    : " ITEM-CODE
+               DISPLAY "ITEM NAME    : " ITEM-NAME
+               DISPLAY "ITEM PRICE   : " ITEM-PRICE
+               DISPLAY "CATEGORY CODE: " CATEGORY-CODE
+               DISPLAY "QTY ON HAND  : " QUANTITY-ON-HAND.
