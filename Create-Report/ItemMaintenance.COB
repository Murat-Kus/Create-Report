@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-MAINTENANCE.
+      *********************************
+      *AUTHOR. MURAT KUS.
+      *DATE-WRITTEN. 09/08/2026.
+      *REMARKS. ADD/CHANGE/DELETE MAINTENANCE AGAINST THE INDEXED
+      *ITEM-FILE, WITH VALIDATION OF ITEM-CODE, ITEM-NAME AND
+      *ITEM-PRICE SO A BAD RECORD CANNOT REACH ITEMFILE.DAT.
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ITEM-FILE ASSIGN TO DYNAMIC
+           WS-ITEM-FILE-PATH           *>Built at run time in BUILD-FILE-PATH - see WORKING-STORAGE.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ITEM-FILE.
+           COPY STOCKITM.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS PIC X(2).
+
+       01  WS-FILE-SUFFIX PIC X(10) VALUE SPACE.
+       01  WS-FILE-LOCATION PIC X(60) VALUE SPACE.
+       01  WS-ITEM-FILE-BASE PIC X(54) VALUE
+       "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile".
+       01  WS-ITEM-FILE-PATH PIC X(80) VALUE SPACE.
+
+       01  WS-TRANSACTION-CODE PIC X(01).
+       88  WS-ADD-TRANSACTION VALUE "A" "a".
+       88  WS-CHANGE-TRANSACTION VALUE "C" "c".
+       88  WS-DELETE-TRANSACTION VALUE "D" "d".
+       88  WS-QUIT-TRANSACTION VALUE "X" "x".
+
+       01  WS-VALIDATION-SWITCH PIC X(01) VALUE "N".
+       88  WS-VALIDATION-OK VALUE "Y".
+
+       01  WS-INPUT-ITEM-CODE PIC X(05).
+       01  WS-INPUT-ITEM-NAME PIC X(20).
+       01  WS-INPUT-CATEGORY PIC X(04).
+
+       01  WS-INPUT-QUANTITY-TEXT PIC X(05).
+       01  WS-QUANTITY-NUMERIC REDEFINES WS-INPUT-QUANTITY-TEXT
+           PIC 9(05).
+
+       01  WS-INPUT-PRICE-TEXT PIC X(09).
+       01  WS-PRICE-PARTS REDEFINES WS-INPUT-PRICE-TEXT.
+        02 WS-PRICE-SIGN PIC X(01).
+        02 WS-PRICE-DOLLARS PIC 9(05).
+        02 WS-PRICE-DOT PIC X(01).
+        02 WS-PRICE-CENTS PIC 9(02).
+       01  WS-ITEM-PRICE-NUMERIC PIC 9(05)V99.
+
+       PROCEDURE DIVISION.
+       PERFORM BUILD-FILE-PATH
+       OPEN I-O ITEM-FILE
+       IF WS-FILE-STATUS NOT = "00"
+           DISPLAY "UNABLE TO OPEN ITEM-FILE - STATUS "
+               WS-FILE-STATUS
+       ELSE
+           PERFORM PROCESS-TRANSACTION UNTIL WS-QUIT-TRANSACTION
+           CLOSE ITEM-FILE
+       END-IF.
+           STOP RUN.
+
+           BUILD-FILE-PATH.
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-FILE-SUFFIX FROM ARGUMENT-VALUE
+                   ON EXCEPTION CONTINUE
+               END-ACCEPT
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-FILE-LOCATION FROM ARGUMENT-VALUE
+                   ON EXCEPTION CONTINUE
+               END-ACCEPT
+               IF WS-FILE-LOCATION = SPACE
+                   IF WS-FILE-SUFFIX = SPACE
+                       STRING WS-ITEM-FILE-BASE DELIMITED BY SPACE
+                           ".dat" DELIMITED BY SIZE
+                           INTO WS-ITEM-FILE-PATH
+                   ELSE
+                       STRING WS-ITEM-FILE-BASE DELIMITED BY SPACE
+                           "_" DELIMITED BY SIZE
+                           WS-FILE-SUFFIX DELIMITED BY SPACE
+                           ".dat" DELIMITED BY SIZE
+                           INTO WS-ITEM-FILE-PATH
+                   END-IF
+               ELSE
+                   IF WS-FILE-SUFFIX = SPACE
+                       STRING WS-FILE-LOCATION DELIMITED BY SPACE
+                           "\itemfile" DELIMITED BY SIZE
+                           ".dat" DELIMITED BY SIZE
+                           INTO WS-ITEM-FILE-PATH
+                   ELSE
+                       STRING WS-FILE-LOCATION DELIMITED BY SPACE
+                           "\itemfile" DELIMITED BY SIZE
+                           "_" DELIMITED BY SIZE
+                           WS-FILE-SUFFIX DELIMITED BY SPACE
+                           ".dat" DELIMITED BY SIZE
+                           INTO WS-ITEM-FILE-PATH
+                   END-IF
+               END-IF.
+
+           PROCESS-TRANSACTION.
+               DISPLAY "ENTER TRANSACTION - (A)DD (C)HANGE (D)ELETE "
+                   "(X)IT: "
+               ACCEPT WS-TRANSACTION-CODE
+               EVALUATE TRUE
+                   WHEN WS-ADD-TRANSACTION
+                       PERFORM ADD-ITEM-RECORD
+                   WHEN WS-CHANGE-TRANSACTION
+                       PERFORM CHANGE-ITEM-RECORD
+                   WHEN WS-DELETE-TRANSACTION
+                       PERFORM DELETE-ITEM-RECORD
+                   WHEN WS-QUIT-TRANSACTION
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID TRANSACTION CODE"
+               END-EVALUATE.
+
+           ADD-ITEM-RECORD.
+               PERFORM GET-ITEM-CODE
+               IF WS-INPUT-ITEM-CODE = SPACES
+                   DISPLAY "ITEM CODE MAY NOT BE BLANK - NOT ADDED"
+               ELSE
+                   MOVE WS-INPUT-ITEM-CODE TO ITEM-CODE
+                   READ ITEM-FILE
+                       INVALID KEY
+                           PERFORM GET-NAME-PRICE-CATEGORY
+                           IF WS-VALIDATION-OK
+                               MOVE WS-INPUT-ITEM-NAME TO ITEM-NAME
+                               MOVE WS-ITEM-PRICE-NUMERIC TO ITEM-PRICE
+                               MOVE WS-INPUT-CATEGORY TO CATEGORY-CODE
+                               MOVE WS-QUANTITY-NUMERIC
+                                   TO QUANTITY-ON-HAND
+                               WRITE STOCK-ITEMS
+                               DISPLAY "ITEM " WS-INPUT-ITEM-CODE
+                                   " ADDED"
+                           END-IF
+                       NOT INVALID KEY
+                           DISPLAY "ITEM CODE " WS-INPUT-ITEM-CODE
+                               " ALREADY EXISTS - NOT ADDED"
+                   END-READ
+               END-IF.
+
+           CHANGE-ITEM-RECORD.
+               PERFORM GET-ITEM-CODE
+               MOVE WS-INPUT-ITEM-CODE TO ITEM-CODE
+               READ ITEM-FILE
+                   INVALID KEY
+                       DISPLAY "ITEM CODE " WS-INPUT-ITEM-CODE
+                           " NOT FOUND - NOT CHANGED"
+                   NOT INVALID KEY
+                       PERFORM GET-NAME-PRICE-CATEGORY
+                       IF WS-VALIDATION-OK
+                           MOVE WS-INPUT-ITEM-NAME TO ITEM-NAME
+                           MOVE WS-ITEM-PRICE-NUMERIC TO ITEM-PRICE
+                           MOVE WS-INPUT-CATEGORY TO CATEGORY-CODE
+                           MOVE WS-QUANTITY-NUMERIC TO QUANTITY-ON-HAND
+                           REWRITE STOCK-ITEMS
+                           DISPLAY "ITEM " WS-INPUT-ITEM-CODE
+                               " CHANGED"
+                       END-IF
+               END-READ.
+
+           DELETE-ITEM-RECORD.
+               PERFORM GET-ITEM-CODE
+               MOVE WS-INPUT-ITEM-CODE TO ITEM-CODE
+               READ ITEM-FILE
+                   INVALID KEY
+                       DISPLAY "ITEM CODE " WS-INPUT-ITEM-CODE
+                           " NOT FOUND - NOT DELETED"
+                   NOT INVALID KEY
+                       DELETE ITEM-FILE
+                       DISPLAY "ITEM " WS-INPUT-ITEM-CODE " DELETED"
+               END-READ.
+
+           GET-ITEM-CODE.
+               DISPLAY "ENTER ITEM CODE: "
+               ACCEPT WS-INPUT-ITEM-CODE.
+
+           GET-NAME-PRICE-CATEGORY.
+               DISPLAY "ENTER ITEM NAME: "
+               ACCEPT WS-INPUT-ITEM-NAME
+               DISPLAY "ENTER ITEM PRICE AS S99999.99 (E.G. "
+                   " 00123.45): "
+               ACCEPT WS-INPUT-PRICE-TEXT
+               DISPLAY "ENTER CATEGORY CODE: "
+               ACCEPT WS-INPUT-CATEGORY
+               DISPLAY "ENTER QUANTITY ON HAND AS 99999: "
+               ACCEPT WS-INPUT-QUANTITY-TEXT
+               PERFORM VALIDATE-ITEM-FIELDS.
+
+           VALIDATE-ITEM-FIELDS.
+               SET WS-VALIDATION-OK TO TRUE
+               IF WS-INPUT-ITEM-NAME = SPACES
+                   DISPLAY "ITEM NAME MAY NOT BE BLANK"
+                   MOVE "N" TO WS-VALIDATION-SWITCH
+               END-IF
+               IF WS-PRICE-SIGN = "-"
+                   DISPLAY "ITEM PRICE MAY NOT BE NEGATIVE"
+                   MOVE "N" TO WS-VALIDATION-SWITCH
+               ELSE
+                   IF WS-PRICE-DOLLARS NOT NUMERIC
+                      OR WS-PRICE-CENTS NOT NUMERIC
+                       DISPLAY "ITEM PRICE IS NOT NUMERIC"
+                       MOVE "N" TO WS-VALIDATION-SWITCH
+                   ELSE
+                       COMPUTE WS-ITEM-PRICE-NUMERIC =
+                           WS-PRICE-DOLLARS + (WS-PRICE-CENTS / 100)
+                   END-IF
+               END-IF
+               IF WS-QUANTITY-NUMERIC NOT NUMERIC
+                   DISPLAY "QUANTITY ON HAND IS NOT NUMERIC"
+                   MOVE "N" TO WS-VALIDATION-SWITCH
+               END-IF.
