@@ -8,36 +8,148 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT ITEM-REPORT ASSIGN TO
-           "C:\Coding etc\Github Cobol\Create-Report\itemreport.rpt"           *>You need to create a .rpt file to write reports and then read it.
+           SELECT ITEM-REPORT ASSIGN TO DYNAMIC
+           WS-ITEM-REPORT-PATH           *>Built at run time in BUILD-FILE-PATHS - see WORKING-STORAGE.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ITEM-REPORT-STATUS.
+           SELECT ITEM-FILE ASSIGN TO DYNAMIC
+           WS-ITEM-FILE-PATH           *>Built at run time in BUILD-FILE-PATHS - see WORKING-STORAGE.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ITEM-CODE
+           FILE STATUS IS WS-ITEM-FILE-STATUS.
+           SELECT ITEM-SORT-FILE ASSIGN TO "ITEMSORT"           *>Work file used to present the listing in key sequence.
+           .
+           SELECT ITEM-STAGE-FILE ASSIGN TO DYNAMIC
+           WS-ITEM-STAGE-PATH           *>Durable holding file for validated records, built in BUILD-FILE-PATHS - see STAGE-ITEM-RECORDS.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ITEM-STAGE-STATUS.
+           SELECT ITEM-STAGE-TEMP ASSIGN TO DYNAMIC
+           WS-ITEM-STAGE-TEMP-PATH           *>Scratch copy used by TRUNCATE-STAGE-FILE to drop the records staged after the last checkpoint before a restart.
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ITEM-FILE ASSIGN TO
-           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"           *>Location of the file you want to report
+           SELECT EXCEPTION-REPORT ASSIGN TO DYNAMIC
+           WS-EXCEPTION-REPORT-PATH           *>Built at run time in BUILD-FILE-PATHS - rejected STOCK-ITEMS records, with reason codes.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
+           SELECT EXCEPTION-TEMP ASSIGN TO DYNAMIC
+           WS-EXCEPTION-REPORT-TEMP-PATH           *>Scratch copy used by TRUNCATE-EXCEPTION-REPORT to drop entries written after the last checkpoint before a restart.
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+           WS-CHECKPOINT-FILE-PATH           *>Built at run time in BUILD-FILE-PATHS - restart point for a long ITEM-FILE scan.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CSV-EXPORT ASSIGN TO DYNAMIC
+           WS-CSV-EXPORT-PATH           *>Built at run time in BUILD-FILE-PATHS - comma-delimited extract for purchasing's spreadsheet/ERP import.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-EXPORT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  ITEM-REPORT.
-       01  PRINTLINE PIC X(44).
+       01  PRINTLINE PIC X(132).
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-PRINTLINE PIC X(70).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+        02 CKPT-LAST-ITEM-CODE PIC X(5).
+        02 CKPT-EXCEPTION-COUNT PIC 9(05).
+        02 CKPT-STAGE-COUNT PIC 9(07).
+
+       FD  CSV-EXPORT.
+       01  CSV-PRINTLINE PIC X(60).
 
        FD  ITEM-FILE.
-       01  STOCK-ITEMS.
-        02 ITEM-NAME PIC X(20).
-        02 ITEM-CODE PIC X(5).
-        02 ITEM-PRICE PIC $Z(5).9(2).
-       88  WS-END-OF VALUE 99999.
+           COPY STOCKITM.
+
+       FD  ITEM-STAGE-FILE.
+       01  STAGE-STOCK-ITEMS.
+        02 STAGE-ITEM-NAME PIC X(20).
+        02 STAGE-ITEM-CODE PIC X(5).
+        02 STAGE-ITEM-PRICE PIC $Z(5).9(2).
+        02 STAGE-CATEGORY-CODE PIC X(4).
+        02 STAGE-QUANTITY-ON-HAND PIC 9(5).
+
+       FD  ITEM-STAGE-TEMP.
+       01  STAGE-TEMP-RECORD PIC X(43).
+
+       FD  EXCEPTION-TEMP.
+       01  EXCEPTION-TEMP-RECORD PIC X(70).
+
+       SD  ITEM-SORT-FILE.
+       01  SORT-STOCK-ITEMS.
+        02 SORT-ITEM-NAME PIC X(20).
+        02 SORT-ITEM-CODE PIC X(5).
+        02 SORT-ITEM-PRICE PIC $Z(5).9(2).
+        02 SORT-CATEGORY-CODE PIC X(4).
+        02 SORT-QUANTITY-ON-HAND PIC 9(5).
 
        WORKING-STORAGE SECTION.
 
+       01  SORT-OPTION PIC X(01) VALUE "C".
+       88  SORT-BY-CODE VALUE "C".
+       88  SORT-BY-PRICE VALUE "P".
+       01  WS-RUN-PARM PIC X(10) VALUE SPACE.
+       01  WS-ITEM-EOF-SWITCH PIC X(01) VALUE "N".
+       88  WS-END-OF VALUE "Y".
+
+       01  WS-FILE-SUFFIX PIC X(10) VALUE SPACE.
+       01  WS-ITEM-FILE-BASE PIC X(54) VALUE
+       "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile".
+       01  WS-ITEM-REPORT-BASE PIC X(58) VALUE
+       "C:\Coding etc\Github Cobol\Create-Report\itemreport".
+       01  WS-ITEM-STAGE-BASE PIC X(56) VALUE
+       "C:\Coding etc\Github Cobol\Create-Report\itemstage".
+       01  WS-EXCEPTION-REPORT-BASE PIC X(58) VALUE
+       "C:\Coding etc\Github Cobol\Create-Report\itemexcept".
+       01  WS-CHECKPOINT-FILE-BASE PIC X(56) VALUE
+       "C:\Coding etc\Github Cobol\Create-Report\itemckpt".
+       01  WS-CSV-EXPORT-BASE PIC X(57) VALUE
+       "C:\Coding etc\Github Cobol\Create-Report\itemexport".
+       01  WS-ITEM-FILE-PATH PIC X(80) VALUE SPACE.
+       01  WS-ITEM-REPORT-PATH PIC X(80) VALUE SPACE.
+       01  WS-ITEM-STAGE-PATH PIC X(80) VALUE SPACE.
+       01  WS-EXCEPTION-REPORT-PATH PIC X(80) VALUE SPACE.
+       01  WS-CHECKPOINT-FILE-PATH PIC X(80) VALUE SPACE.
+       01  WS-CSV-EXPORT-PATH PIC X(80) VALUE SPACE.
+       01  WS-ITEM-STAGE-TEMP-PATH PIC X(84) VALUE SPACE.
+       01  WS-EXCEPTION-REPORT-TEMP-PATH PIC X(84) VALUE SPACE.
+
+       01  WS-ITEM-REPORT-STATUS PIC X(02).
+       01  WS-EXCEPTION-REPORT-STATUS PIC X(02).
+       01  WS-CSV-EXPORT-STATUS PIC X(02).
+       01  WS-ITEM-FILE-STATUS PIC X(02).
+       01  WS-ITEM-STAGE-STATUS PIC X(02).
+       01  WS-OPEN-ERROR-SWITCH PIC X(01) VALUE "N".
+       88  WS-OPEN-ERROR VALUE "Y".
+
+       01  WS-FILE-LOCATION PIC X(60) VALUE SPACE.
+       01  WS-PATH-NAME PIC X(12) VALUE SPACE.
+       01  WS-PATH-EXTENSION PIC X(04) VALUE SPACE.
+       01  WS-PATH-DEFAULT-BASE PIC X(80) VALUE SPACE.
+       01  WS-BUILT-PATH PIC X(80) VALUE SPACE.
+
        01  PAGE-HEADING.
         02 FILLER PIC X(13) VALUE "ITEM LIST".
        01  PAGE-FOOTING.
         02 FILLER PIC X(15) VALUE SPACE.
         02 FILLER PIC X(7) VALUE "PAGE: ".
         02 PRN-PAGE-NUM PIC Z9.
-       01  HEADS PIC X(41) VALUE
-       "CODE         NAME                   PRICE".
+       01  HEADS PIC X(61) VALUE
+       "CODE         NAME                   PRICE     QTY   EXT VALUE".
+       01  CATEGORY-HEADING-LINE.
+        02 FILLER PIC X(01) VALUE SPACE.
+        02 FILLER PIC X(10) VALUE "CATEGORY: ".
+        02 PRN-CATEGORY-CODE PIC X(04).
+       01  CATEGORY-SUBTOTAL-LINE.
+        02 FILLER PIC X(01) VALUE SPACE.
+        02 FILLER PIC X(16) VALUE "CATEGORY TOTAL: ".
+        02 PRN-CAT-ITEM-COUNT PIC ZZZZ9.
+        02 FILLER PIC X(05) VALUE SPACE.
+        02 FILLER PIC X(12) VALUE "TOTAL VALUE:".
+        02 PRN-CAT-TOTAL-PRICE PIC $Z(10).9(2).
        01  ITEM-DETAIL-LINE.
         02 FILLER PIC X VALUE SPACE.
         02 PRN-ITEM-CODE PIC X(5).
@@ -46,24 +158,475 @@
         02 FILLER PIC X(4) VALUE SPACE.
         02 PRN-ITEM-PRICE PIC $Z(5).9(2).
         02 FILLER PIC X(4) VALUE SPACE.
+        02 PRN-QUANTITY-ON-HAND PIC ZZZZ9.
+        02 FILLER PIC X(4) VALUE SPACE.
+        02 PRN-EXTENDED-VALUE PIC $Z(10).9(2).
+        02 FILLER PIC X(4) VALUE SPACE.
+       01  CSV-HEADING-LINE PIC X(30) VALUE
+       "ITEM-CODE,ITEM-NAME,ITEM-PRICE".
+       01  CSV-DETAIL-LINE.
+        02 CSV-ITEM-CODE PIC X(5).
+        02 FILLER PIC X(1) VALUE ",".
+        02 CSV-ITEM-NAME PIC X(20).
+        02 FILLER PIC X(1) VALUE ",".
+        02 CSV-ITEM-PRICE PIC 9(5).99.
        01  REPORT-FOOTING PIC X(13) VALUE "END OF REPORT".
+       01  TOTALS-LINE.
+        02 FILLER PIC X(01) VALUE SPACE.
+        02 FILLER PIC X(13) VALUE "ITEMS LISTED:".
+        02 PRN-ITEM-COUNT PIC ZZZZ9.
+        02 FILLER PIC X(05) VALUE SPACE.
+        02 FILLER PIC X(12) VALUE "TOTAL VALUE:".
+        02 PRN-TOTAL-PRICE PIC $Z(10).9(2).
+        02 FILLER PIC X(05) VALUE SPACE.
+        02 FILLER PIC X(12) VALUE "EXT VALUE:  ".
+        02 PRN-TOTAL-EXTENDED-VALUE PIC $Z(12).9(2).
        01  LINE-COUNT PIC 99 VALUE ZERO.
        88  NEW-PAGE-REQUIRED VALUE 40 THRU 99.
        01  PAGE-COUNT PIC 99 VALUE ZERO.
+       01  ITEM-COUNT PIC 9(05) VALUE ZERO.
+       01  WORK-ITEM-PRICE PIC 9(07)V99 VALUE ZERO.
+       01  TOTAL-ITEM-PRICE PIC 9(10)V99 VALUE ZERO.
+       01  WORK-EXTENDED-VALUE PIC 9(10)V99 VALUE ZERO.
+       01  TOTAL-EXTENDED-VALUE PIC 9(12)V99 VALUE ZERO.
+       01  WS-SORT-EOF-SWITCH PIC X(01) VALUE "N".
+       88  SORT-END-OF VALUE "Y".
+       01  WS-FIRST-RECORD-SWITCH PIC X(01) VALUE "Y".
+       88  FIRST-RECORD VALUE "Y".
+       88  NOT-FIRST-RECORD VALUE "N".
+       01  WS-CURRENT-CATEGORY PIC X(04) VALUE SPACE.
+       01  CATEGORY-ITEM-COUNT PIC 9(05) VALUE ZERO.
+       01  CATEGORY-TOTAL-PRICE PIC 9(10)V99 VALUE ZERO.
+
+       01  EXCEPTION-HEADING PIC X(36) VALUE
+       "EXCEPTION REPORT - REJECTED ITEMS".
+       01  EXCEPTION-DETAIL-LINE.
+        02 FILLER PIC X(01) VALUE SPACE.
+        02 EXC-ITEM-CODE PIC X(05).
+        02 FILLER PIC X(02) VALUE SPACE.
+        02 EXC-ITEM-NAME PIC X(20).
+        02 FILLER PIC X(02) VALUE SPACE.
+        02 EXC-ITEM-PRICE PIC X(09).
+        02 FILLER PIC X(02) VALUE SPACE.
+        02 EXC-REASON-TEXT PIC X(25).
+       01  WS-RECORD-VALID-SWITCH PIC X(01) VALUE "Y".
+       88  RECORD-IS-VALID VALUE "Y".
+       01  WS-REJECT-REASON PIC X(25) VALUE SPACE.
+       01  WS-EXCEPTION-COUNT PIC 9(05) VALUE ZERO.
+       01  WS-PRICE-DOLLARS-CHECK PIC X(05) VALUE SPACE.
+
+       01  WS-CKPT-STATUS PIC X(02).
+       88  WS-CKPT-FILE-OK VALUE "00".
+       01  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 1000.
+       01  WS-RECORDS-SINCE-CHECKPOINT PIC 9(05) VALUE ZERO.
+       01  WS-RESTART-SWITCH PIC X(01) VALUE "N".
+       88  WS-RESTART-RUN VALUE "Y".
+       01  WS-RESTART-ITEM-CODE PIC X(5) VALUE SPACE.
+       01  WS-STAGE-RECORD-COUNT PIC 9(07) VALUE ZERO.
+       01  WS-RESTART-STAGE-COUNT PIC 9(07) VALUE ZERO.
+       01  WS-RESTART-EXCEPTION-COUNT PIC 9(05) VALUE ZERO.
+       01  WS-COPY-COUNT PIC 9(07) VALUE ZERO.
+       01  WS-COPY-EOF-SWITCH PIC X(01) VALUE "N".
+       88  WS-COPY-EOF VALUE "Y".
+       01  WS-HEADER-SEEN-SWITCH PIC X(01) VALUE "N".
+       88  WS-HEADER-SEEN VALUE "Y".
 
        PROCEDURE DIVISION.
-       OPEN INPUT ITEM-FILE
-       OPEN OUTPUT ITEM-REPORT
-           PERFORM PRINT-PAGE-HEADING
+       PERFORM GET-RUN-PARAMETERS
+       PERFORM CHECK-FOR-RESTART
+           IF WS-RESTART-RUN
+               PERFORM TRUNCATE-STAGE-FILE
+               PERFORM TRUNCATE-EXCEPTION-REPORT
+           END-IF
+       PERFORM OPEN-REPORT-FILES
+           IF NOT WS-OPEN-ERROR
+               PERFORM STAGE-ITEM-RECORDS
+               IF NOT WS-OPEN-ERROR
+                   IF SORT-BY-PRICE
+                       SORT ITEM-SORT-FILE
+                           ON ASCENDING KEY SORT-CATEGORY-CODE
+                               SORT-ITEM-PRICE
+                           USING ITEM-STAGE-FILE
+                           OUTPUT PROCEDURE IS PRINT-ALL-ITEMS
+                   ELSE
+                       SORT ITEM-SORT-FILE
+                           ON ASCENDING KEY SORT-CATEGORY-CODE
+                               SORT-ITEM-CODE
+                           USING ITEM-STAGE-FILE
+                           OUTPUT PROCEDURE IS PRINT-ALL-ITEMS
+                   END-IF
+               END-IF
+               CLOSE ITEM-REPORT, EXCEPTION-REPORT, CSV-EXPORT
+           END-IF.
+           STOP RUN.
+
+           OPEN-REPORT-FILES.
+               OPEN OUTPUT ITEM-REPORT
+               IF WS-ITEM-REPORT-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN ITEM-REPORT - STATUS "
+                       WS-ITEM-REPORT-STATUS
+                   SET WS-OPEN-ERROR TO TRUE
+               ELSE
+                   IF WS-RESTART-RUN
+                       OPEN EXTEND EXCEPTION-REPORT
+                   ELSE
+                       OPEN OUTPUT EXCEPTION-REPORT
+                   END-IF
+                   IF WS-EXCEPTION-REPORT-STATUS NOT = "00"
+                       DISPLAY "UNABLE TO OPEN EXCEPTION-REPORT - "
+                           "STATUS " WS-EXCEPTION-REPORT-STATUS
+                       SET WS-OPEN-ERROR TO TRUE
+                   ELSE
+                       IF NOT WS-RESTART-RUN
+                           WRITE EXCEPTION-PRINTLINE FROM
+                               EXCEPTION-HEADING AFTER ADVANCING PAGE
+                       END-IF
+                       OPEN OUTPUT CSV-EXPORT
+                       IF WS-CSV-EXPORT-STATUS NOT = "00"
+                           DISPLAY "UNABLE TO OPEN CSV-EXPORT - "
+                               "STATUS " WS-CSV-EXPORT-STATUS
+                           SET WS-OPEN-ERROR TO TRUE
+                       ELSE
+                           WRITE CSV-PRINTLINE FROM CSV-HEADING-LINE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           GET-RUN-PARAMETERS.
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-RUN-PARM FROM ARGUMENT-VALUE
+                   ON EXCEPTION CONTINUE
+               END-ACCEPT
+               IF WS-RUN-PARM = "PRICE"
+                   SET SORT-BY-PRICE TO TRUE
+               ELSE
+                   SET SORT-BY-CODE TO TRUE
+               END-IF
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-FILE-SUFFIX FROM ARGUMENT-VALUE
+                   ON EXCEPTION CONTINUE
+               END-ACCEPT
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-FILE-LOCATION FROM ARGUMENT-VALUE
+                   ON EXCEPTION CONTINUE
+               END-ACCEPT
+               PERFORM BUILD-FILE-PATHS.
+
+      *    BUILD-FILE-PATHS calls BUILD-ONE-FILE-PATH once per file so
+      *    that the optional third argument (a full replacement
+      *    directory - e.g. a different drive or server share holding
+      *    a second location's extracts) only has to be handled in
+      *    one place; without it, every file still falls back to its
+      *    own hardcoded base path below, with the suffix from
+      *    argument 2 glued on as before.
+           BUILD-FILE-PATHS.
+               MOVE "itemfile" TO WS-PATH-NAME
+               MOVE ".dat" TO WS-PATH-EXTENSION
+               MOVE WS-ITEM-FILE-BASE TO WS-PATH-DEFAULT-BASE
+               PERFORM BUILD-ONE-FILE-PATH
+               MOVE WS-BUILT-PATH TO WS-ITEM-FILE-PATH
+
+               MOVE "itemreport" TO WS-PATH-NAME
+               MOVE ".rpt" TO WS-PATH-EXTENSION
+               MOVE WS-ITEM-REPORT-BASE TO WS-PATH-DEFAULT-BASE
+               PERFORM BUILD-ONE-FILE-PATH
+               MOVE WS-BUILT-PATH TO WS-ITEM-REPORT-PATH
+
+               MOVE "itemstage" TO WS-PATH-NAME
+               MOVE ".dat" TO WS-PATH-EXTENSION
+               MOVE WS-ITEM-STAGE-BASE TO WS-PATH-DEFAULT-BASE
+               PERFORM BUILD-ONE-FILE-PATH
+               MOVE WS-BUILT-PATH TO WS-ITEM-STAGE-PATH
+
+               MOVE "itemexcept" TO WS-PATH-NAME
+               MOVE ".rpt" TO WS-PATH-EXTENSION
+               MOVE WS-EXCEPTION-REPORT-BASE TO WS-PATH-DEFAULT-BASE
+               PERFORM BUILD-ONE-FILE-PATH
+               MOVE WS-BUILT-PATH TO WS-EXCEPTION-REPORT-PATH
+
+      *    The stage/exception scratch copies used by TRUNCATE-STAGE-
+      *    FILE and TRUNCATE-EXCEPTION-REPORT are never user-facing,
+      *    so they simply ride on the real path already built above
+      *    with a ".TMP" suffix, rather than going through their own
+      *    BUILD-ONE-FILE-PATH call.
+               MOVE SPACE TO WS-ITEM-STAGE-TEMP-PATH
+               STRING WS-ITEM-STAGE-PATH DELIMITED BY SPACE
+                   ".TMP" DELIMITED BY SIZE
+                   INTO WS-ITEM-STAGE-TEMP-PATH
+               MOVE SPACE TO WS-EXCEPTION-REPORT-TEMP-PATH
+               STRING WS-EXCEPTION-REPORT-PATH DELIMITED BY SPACE
+                   ".TMP" DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-REPORT-TEMP-PATH
+
+               MOVE "itemckpt" TO WS-PATH-NAME
+               MOVE ".dat" TO WS-PATH-EXTENSION
+               MOVE WS-CHECKPOINT-FILE-BASE TO WS-PATH-DEFAULT-BASE
+               PERFORM BUILD-ONE-FILE-PATH
+               MOVE WS-BUILT-PATH TO WS-CHECKPOINT-FILE-PATH
+
+               MOVE "itemexport" TO WS-PATH-NAME
+               MOVE ".csv" TO WS-PATH-EXTENSION
+               MOVE WS-CSV-EXPORT-BASE TO WS-PATH-DEFAULT-BASE
+               PERFORM BUILD-ONE-FILE-PATH
+               MOVE WS-BUILT-PATH TO WS-CSV-EXPORT-PATH.
+
+           BUILD-ONE-FILE-PATH.
+               MOVE SPACE TO WS-BUILT-PATH
+               IF WS-FILE-LOCATION = SPACE
+                   IF WS-FILE-SUFFIX = SPACE
+                       STRING WS-PATH-DEFAULT-BASE DELIMITED BY SPACE
+                           WS-PATH-EXTENSION DELIMITED BY SIZE
+                           INTO WS-BUILT-PATH
+                   ELSE
+                       STRING WS-PATH-DEFAULT-BASE DELIMITED BY SPACE
+                           "_" DELIMITED BY SIZE
+                           WS-FILE-SUFFIX DELIMITED BY SPACE
+                           WS-PATH-EXTENSION DELIMITED BY SIZE
+                           INTO WS-BUILT-PATH
+                   END-IF
+               ELSE
+                   IF WS-FILE-SUFFIX = SPACE
+                       STRING WS-FILE-LOCATION DELIMITED BY SPACE
+                           "\" DELIMITED BY SIZE
+                           WS-PATH-NAME DELIMITED BY SPACE
+                           WS-PATH-EXTENSION DELIMITED BY SIZE
+                           INTO WS-BUILT-PATH
+                   ELSE
+                       STRING WS-FILE-LOCATION DELIMITED BY SPACE
+                           "\" DELIMITED BY SIZE
+                           WS-PATH-NAME DELIMITED BY SPACE
+                           "_" DELIMITED BY SIZE
+                           WS-FILE-SUFFIX DELIMITED BY SPACE
+                           WS-PATH-EXTENSION DELIMITED BY SIZE
+                           INTO WS-BUILT-PATH
+                   END-IF
+               END-IF.
+
+           STAGE-ITEM-RECORDS.
+               OPEN INPUT ITEM-FILE
+               IF WS-ITEM-FILE-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN ITEM-FILE - STATUS "
+                       WS-ITEM-FILE-STATUS
+                   SET WS-OPEN-ERROR TO TRUE
+               ELSE
+                   IF WS-RESTART-RUN
+                       OPEN EXTEND ITEM-STAGE-FILE
+                   ELSE
+                       OPEN OUTPUT ITEM-STAGE-FILE
+                   END-IF
+                   IF WS-ITEM-STAGE-STATUS NOT = "00"
+                       DISPLAY "UNABLE TO OPEN ITEM-STAGE-FILE - "
+                           "STATUS " WS-ITEM-STAGE-STATUS
+                       SET WS-OPEN-ERROR TO TRUE
+                       CLOSE ITEM-FILE
+                   ELSE
+                       IF WS-RESTART-RUN
+                           MOVE WS-RESTART-STAGE-COUNT TO
+                               WS-STAGE-RECORD-COUNT
+                           MOVE WS-RESTART-ITEM-CODE TO ITEM-CODE
+                           START ITEM-FILE KEY IS GREATER THAN ITEM-CODE
+                               INVALID KEY SET WS-END-OF TO TRUE
+                           END-START
+                       END-IF
+                       IF NOT WS-END-OF
+                           READ ITEM-FILE
+                               AT END SET WS-END-OF TO TRUE
+                           END-READ
+                       END-IF
+                       PERFORM STAGE-ONE-RECORD UNTIL WS-END-OF
+                       CLOSE ITEM-FILE
+                       CLOSE ITEM-STAGE-FILE
+                       PERFORM CLEAR-CHECKPOINT
+                   END-IF
+               END-IF.
+
+           STAGE-ONE-RECORD.
+               PERFORM VALIDATE-ITEM-RECORD
+               IF RECORD-IS-VALID
+                   MOVE ITEM-NAME TO STAGE-ITEM-NAME
+                   MOVE ITEM-CODE TO STAGE-ITEM-CODE
+                   MOVE ITEM-PRICE TO STAGE-ITEM-PRICE
+                   MOVE CATEGORY-CODE TO STAGE-CATEGORY-CODE
+                   MOVE QUANTITY-ON-HAND TO STAGE-QUANTITY-ON-HAND
+                   WRITE STAGE-STOCK-ITEMS
+                   ADD 1 TO WS-STAGE-RECORD-COUNT
+               ELSE
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+               ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+               IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT-RECORD
+                   MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+               END-IF
                READ ITEM-FILE
-               AT END SET WS-END-OF TO TRUE
-               END-READ
-           PERFORM PRINT-REPORT-BODY UNTIL WS-END-OF
-           WRITE PRINTLINE FROM REPORT-FOOTING AFTER
-           ADVANCING 5 LINES
+                   AT END SET WS-END-OF TO TRUE
+               END-READ.
 
-       CLOSE ITEM-FILE, ITEM-REPORT.
-           STOP RUN.
+           CHECK-FOR-RESTART.
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-FILE-OK
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-LAST-ITEM-CODE TO
+                               WS-RESTART-ITEM-CODE
+                           MOVE CKPT-EXCEPTION-COUNT TO
+                               WS-EXCEPTION-COUNT
+                           MOVE CKPT-EXCEPTION-COUNT TO
+                               WS-RESTART-EXCEPTION-COUNT
+                           MOVE CKPT-STAGE-COUNT TO
+                               WS-RESTART-STAGE-COUNT
+                           SET WS-RESTART-RUN TO TRUE
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           WRITE-CHECKPOINT-RECORD.
+               MOVE ITEM-CODE TO CKPT-LAST-ITEM-CODE
+               MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+               MOVE WS-STAGE-RECORD-COUNT TO CKPT-STAGE-COUNT
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE.
+
+           CLEAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE.
+
+      *    A checkpoint only records the ITEM-FILE position and record
+      *    counts every WS-CHECKPOINT-INTERVAL records, but every
+      *    staged/rejected record is written to ITEM-STAGE-FILE and
+      *    EXCEPTION-REPORT as it happens. On restart, both of those
+      *    files already hold whatever was staged after the last
+      *    checkpoint but before the run stopped. Rather than let the
+      *    resumed scan re-append that gap and duplicate it, both
+      *    files are first truncated back to the record count that was
+      *    current as of the last checkpoint, so the gap is discarded
+      *    and cleanly replaced instead of doubled.
+           TRUNCATE-STAGE-FILE.
+               MOVE ZERO TO WS-COPY-COUNT
+               MOVE "N" TO WS-COPY-EOF-SWITCH
+               OPEN INPUT ITEM-STAGE-FILE
+               OPEN OUTPUT ITEM-STAGE-TEMP
+               PERFORM COPY-STAGE-TO-TEMP UNTIL WS-COPY-EOF
+                   OR WS-COPY-COUNT = WS-RESTART-STAGE-COUNT
+               CLOSE ITEM-STAGE-FILE
+               CLOSE ITEM-STAGE-TEMP
+               MOVE "N" TO WS-COPY-EOF-SWITCH
+               OPEN INPUT ITEM-STAGE-TEMP
+               OPEN OUTPUT ITEM-STAGE-FILE
+               PERFORM COPY-TEMP-TO-STAGE UNTIL WS-COPY-EOF
+               CLOSE ITEM-STAGE-TEMP
+               CLOSE ITEM-STAGE-FILE.
+
+           COPY-STAGE-TO-TEMP.
+               READ ITEM-STAGE-FILE INTO STAGE-TEMP-RECORD
+                   AT END SET WS-COPY-EOF TO TRUE
+                   NOT AT END
+                       WRITE STAGE-TEMP-RECORD
+                       ADD 1 TO WS-COPY-COUNT
+               END-READ.
+
+           COPY-TEMP-TO-STAGE.
+               READ ITEM-STAGE-TEMP INTO STAGE-STOCK-ITEMS
+                   AT END SET WS-COPY-EOF TO TRUE
+                   NOT AT END
+                       WRITE STAGE-STOCK-ITEMS
+               END-READ.
+
+           TRUNCATE-EXCEPTION-REPORT.
+               MOVE ZERO TO WS-COPY-COUNT
+               MOVE "N" TO WS-COPY-EOF-SWITCH
+               MOVE "N" TO WS-HEADER-SEEN-SWITCH
+               OPEN INPUT EXCEPTION-REPORT
+               OPEN OUTPUT EXCEPTION-TEMP
+               PERFORM COPY-EXCEPTION-TO-TEMP UNTIL WS-COPY-EOF
+                   OR WS-COPY-COUNT = WS-RESTART-EXCEPTION-COUNT
+               CLOSE EXCEPTION-REPORT
+               CLOSE EXCEPTION-TEMP
+               MOVE "N" TO WS-COPY-EOF-SWITCH
+               OPEN INPUT EXCEPTION-TEMP
+               OPEN OUTPUT EXCEPTION-REPORT
+               WRITE EXCEPTION-PRINTLINE FROM EXCEPTION-HEADING
+                   AFTER ADVANCING PAGE
+               PERFORM COPY-TEMP-TO-EXCEPTION UNTIL WS-COPY-EOF
+               CLOSE EXCEPTION-TEMP
+               CLOSE EXCEPTION-REPORT.
+
+           COPY-EXCEPTION-TO-TEMP.
+               READ EXCEPTION-REPORT INTO EXCEPTION-TEMP-RECORD
+                   AT END SET WS-COPY-EOF TO TRUE
+                   NOT AT END
+      *    The heading line written at the top of a fresh exception
+      *    report is not one of the rejected-record entries counted
+      *    by WS-EXCEPTION-COUNT, so it is dropped here and rewritten
+      *    once, ahead of the surviving detail lines, in
+      *    TRUNCATE-EXCEPTION-REPORT above.
+                       IF WS-HEADER-SEEN
+                           WRITE EXCEPTION-TEMP-RECORD
+                           ADD 1 TO WS-COPY-COUNT
+                       ELSE
+                           SET WS-HEADER-SEEN TO TRUE
+                       END-IF
+               END-READ.
+
+           COPY-TEMP-TO-EXCEPTION.
+               READ EXCEPTION-TEMP INTO EXCEPTION-PRINTLINE
+                   AT END SET WS-COPY-EOF TO TRUE
+                   NOT AT END
+                       WRITE EXCEPTION-PRINTLINE
+               END-READ.
+
+           VALIDATE-ITEM-RECORD.
+               SET RECORD-IS-VALID TO TRUE
+               MOVE SPACE TO WS-REJECT-REASON
+               IF ITEM-CODE = SPACE
+                   MOVE "N" TO WS-RECORD-VALID-SWITCH
+                   MOVE "BLANK ITEM CODE" TO WS-REJECT-REASON
+               ELSE
+                   IF ITEM-NAME = SPACE
+                       MOVE "N" TO WS-RECORD-VALID-SWITCH
+                       MOVE "BLANK ITEM NAME" TO WS-REJECT-REASON
+                   ELSE
+                       MOVE ITEM-PRICE-X(2:5) TO WS-PRICE-DOLLARS-CHECK
+                       INSPECT WS-PRICE-DOLLARS-CHECK REPLACING
+                           ALL SPACE BY ZERO
+                       IF WS-PRICE-DOLLARS-CHECK NOT NUMERIC
+                          OR ITEM-PRICE-X(8:2) NOT NUMERIC
+                           MOVE "N" TO WS-RECORD-VALID-SWITCH
+                           MOVE "NON-NUMERIC ITEM PRICE" TO
+                               WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF.
+
+           WRITE-EXCEPTION-RECORD.
+               MOVE ITEM-CODE TO EXC-ITEM-CODE
+               MOVE ITEM-NAME TO EXC-ITEM-NAME
+               MOVE ITEM-PRICE TO EXC-ITEM-PRICE
+               MOVE WS-REJECT-REASON TO EXC-REASON-TEXT
+               WRITE EXCEPTION-PRINTLINE FROM EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-EXCEPTION-COUNT.
+
+           WRITE-CSV-RECORD.
+               MOVE SORT-ITEM-CODE TO CSV-ITEM-CODE
+               MOVE SORT-ITEM-NAME TO CSV-ITEM-NAME
+               MOVE WORK-ITEM-PRICE TO CSV-ITEM-PRICE
+               WRITE CSV-PRINTLINE FROM CSV-DETAIL-LINE.
+
+           PRINT-ALL-ITEMS.
+               PERFORM PRINT-PAGE-HEADING
+               RETURN ITEM-SORT-FILE
+                   AT END SET SORT-END-OF TO TRUE
+               END-RETURN
+               PERFORM PRINT-REPORT-BODY UNTIL SORT-END-OF
+               IF NOT-FIRST-RECORD
+                   PERFORM PRINT-CATEGORY-SUBTOTAL
+               END-IF
+               PERFORM PRINT-REPORT-TOTALS
+               WRITE PRINTLINE FROM REPORT-FOOTING AFTER
+               ADVANCING 5 LINES.
 
            PRINT-PAGE-HEADING.
                WRITE PRINTLINE FROM PAGE-HEADING AFTER ADVANCING PAGE
@@ -78,12 +641,56 @@
                    ADVANCING 5 LINES
                    PERFORM PRINT-PAGE-HEADING
                END-IF
-               MOVE ITEM-CODE TO PRN-ITEM-CODE
-               MOVE ITEM-NAME TO PRN-ITEM-NAME
-               MOVE ITEM-PRICE TO PRN-ITEM-PRICE
+               IF FIRST-RECORD
+                   MOVE SORT-CATEGORY-CODE TO WS-CURRENT-CATEGORY
+                   PERFORM PRINT-CATEGORY-HEADING
+                   SET NOT-FIRST-RECORD TO TRUE
+               ELSE
+                   IF SORT-CATEGORY-CODE NOT = WS-CURRENT-CATEGORY
+                       PERFORM PRINT-CATEGORY-SUBTOTAL
+                       MOVE SORT-CATEGORY-CODE TO WS-CURRENT-CATEGORY
+                       PERFORM PRINT-CATEGORY-HEADING
+                   END-IF
+               END-IF
+               MOVE SORT-ITEM-CODE TO PRN-ITEM-CODE
+               MOVE SORT-ITEM-NAME TO PRN-ITEM-NAME
+               MOVE SORT-ITEM-PRICE TO PRN-ITEM-PRICE
+               MOVE SORT-QUANTITY-ON-HAND TO PRN-QUANTITY-ON-HAND
+               MOVE SORT-ITEM-PRICE TO WORK-ITEM-PRICE
+               COMPUTE WORK-EXTENDED-VALUE =
+                   WORK-ITEM-PRICE * SORT-QUANTITY-ON-HAND
+               MOVE WORK-EXTENDED-VALUE TO PRN-EXTENDED-VALUE
                WRITE PRINTLINE FROM ITEM-DETAIL-LINE AFTER
                ADVANCING 1 LINE
+               PERFORM WRITE-CSV-RECORD
                ADD 1 TO LINE-COUNT
-               READ ITEM-FILE
-                   AT END SET WS-END-OF TO TRUE
-               END-READ.
+               ADD WORK-ITEM-PRICE TO TOTAL-ITEM-PRICE
+               ADD WORK-ITEM-PRICE TO CATEGORY-TOTAL-PRICE
+               ADD WORK-EXTENDED-VALUE TO TOTAL-EXTENDED-VALUE
+               ADD 1 TO ITEM-COUNT
+               ADD 1 TO CATEGORY-ITEM-COUNT
+               RETURN ITEM-SORT-FILE
+                   AT END SET SORT-END-OF TO TRUE
+               END-RETURN.
+
+           PRINT-CATEGORY-HEADING.
+               MOVE WS-CURRENT-CATEGORY TO PRN-CATEGORY-CODE
+               WRITE PRINTLINE FROM CATEGORY-HEADING-LINE AFTER
+               ADVANCING 2 LINES
+               ADD 2 TO LINE-COUNT
+               MOVE ZERO TO CATEGORY-ITEM-COUNT
+               MOVE ZERO TO CATEGORY-TOTAL-PRICE.
+
+           PRINT-CATEGORY-SUBTOTAL.
+               MOVE CATEGORY-ITEM-COUNT TO PRN-CAT-ITEM-COUNT
+               MOVE CATEGORY-TOTAL-PRICE TO PRN-CAT-TOTAL-PRICE
+               WRITE PRINTLINE FROM CATEGORY-SUBTOTAL-LINE AFTER
+               ADVANCING 2 LINES
+               ADD 2 TO LINE-COUNT.
+
+           PRINT-REPORT-TOTALS.
+               MOVE ITEM-COUNT TO PRN-ITEM-COUNT
+               MOVE TOTAL-ITEM-PRICE TO PRN-TOTAL-PRICE
+               MOVE TOTAL-EXTENDED-VALUE TO PRN-TOTAL-EXTENDED-VALUE
+               WRITE PRINTLINE FROM TOTALS-LINE AFTER
+               ADVANCING 2 LINES.
